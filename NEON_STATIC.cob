@@ -1,16 +1,30 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. NEON-STATIC.
+       PROGRAM-ID. NEON-STATIC IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL NEON-CTL-FILE ASSIGN TO "neonctl.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT NEON-FRM-FILE ASSIGN TO "neonfrm.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FRM-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  NEON-CTL-FILE.
+       01  NEON-CTL-RECORD    PIC X(80).
+       FD  NEON-FRM-FILE.
+       01  NEON-FRM-RECORD    PIC X(2000).
        WORKING-STORAGE SECTION.
+       COPY "ansiclr".
        01  WS-ROW             PIC 99.
-       01  WS-COL             PIC 99.
+       01  WS-COL             PIC 999.
        01  WS-RAND            PIC V9(4).
        01  WS-CHAR-PICK       PIC 9.
        01  WS-COLOR-PICK      PIC 9.
-       01  WS-OUTPUT-LINE     PIC X(800).
-       01  WS-LINE-POS        PIC 999.
+       01  WS-OUTPUT-LINE     PIC X(2000).
+       01  WS-LINE-POS        PIC 9(4).
        01  WS-FRAME           PIC 9(4).
-       01  WS-ANSI-ESC        PIC X VALUE X"1B".
        01  WS-CHARS           PIC X(8) VALUE "X#%@*+=~".
        01  WS-ONE-CHAR        PIC X.
        01  WS-SEED            PIC 9(8).
@@ -26,56 +40,200 @@
            05  FILLER         PIC 99 VALUE 97.
        01  WS-COLOR-TBL REDEFINES WS-COLORS.
            05  WS-CLR         PIC 99 OCCURS 6.
+       01  WS-CTL-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-CTL-FIELDS.
+           05  WS-CTL-ROWS    PIC 9(2).
+           05  WS-CTL-COLS    PIC 9(3).
+           05  WS-CTL-FRAMES  PIC 9(4).
+           05  WS-CTL-DELAY-CS PIC 9(4).
+           05  WS-CTL-SEED    PIC 9(8).
+           05  WS-CTL-MODE    PIC X(1).
+       01  WS-ROWS            PIC 9(2) VALUE 24.
+       01  WS-COLS            PIC 9(3) VALUE 80.
+       01  WS-FRAMES          PIC 9(4) VALUE 60.
+       01  WS-DELAY-CS        PIC 9(4) VALUE 0.
+       01  WS-DELAY-NANOS     PIC S9(18) COMP-5 VALUE 0.
+       01  WS-FIXED-SEED      PIC 9(8) VALUE 0.
+       01  WS-RUN-MODE        PIC X(1) VALUE "R".
+       01  WS-FRM-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-FRM-EOF-FLAG    PIC X(1) VALUE "N".
+           88  WS-FRM-EOF     VALUE "Y" FALSE "N".
+       01  WS-FRM-HEADER.
+           05  WS-HDR-ROWS    PIC 9(2).
+           05  WS-HDR-COLS    PIC 9(3).
+           05  WS-HDR-FRAMES  PIC 9(4).
+           05  WS-HDR-DELAY-CS PIC 9(4).
+       01  WS-ROW-CELLS       PIC X(600).
+       01  WS-CELL-POS        PIC 9(4).
        PROCEDURE DIVISION.
        MAIN-PARA.
-           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-SEED
-           COMPUTE WS-RAND = FUNCTION RANDOM(WS-SEED)
-           DISPLAY WS-ANSI-ESC "[2J"
-           DISPLAY WS-ANSI-ESC "[H"
+           PERFORM READ-RUN-PARAMETERS
+           EVALUATE WS-RUN-MODE
+               WHEN "C"
+                   PERFORM CAPTURE-FRAMES
+               WHEN "P"
+                   PERFORM PLAYBACK-FRAMES
+               WHEN OTHER
+                   PERFORM RUN-LIVE
+           END-EVALUATE
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+       SEED-RANDOM.
+           IF WS-FIXED-SEED > 0
+               COMPUTE WS-RAND = FUNCTION RANDOM(WS-FIXED-SEED)
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(9:8) TO WS-SEED
+               COMPUTE WS-RAND = FUNCTION RANDOM(WS-SEED)
+           END-IF.
+       RUN-LIVE.
+           PERFORM SEED-RANDOM
+           DISPLAY ANSI-ESC "[2J"
+           DISPLAY ANSI-ESC "[H"
            PERFORM VARYING WS-FRAME FROM 1 BY 1
-               UNTIL WS-FRAME > 60
-               DISPLAY WS-ANSI-ESC "[H"
+               UNTIL WS-FRAME > WS-FRAMES
+               DISPLAY ANSI-ESC "[H"
                PERFORM VARYING WS-ROW FROM 1 BY 1
-                   UNTIL WS-ROW > 24
-                   MOVE SPACES TO WS-OUTPUT-LINE
-                   MOVE 1 TO WS-LINE-POS
-                   PERFORM VARYING WS-COL FROM 1 BY 1
-                       UNTIL WS-COL > 80
-                       COMPUTE WS-RAND =
-                           FUNCTION RANDOM
-                       COMPUTE WS-TEMP-NUM =
-                           FUNCTION INTEGER(WS-RAND * 1000)
-                       COMPUTE WS-COLOR-PICK =
-                           FUNCTION MOD(WS-TEMP-NUM, 6) + 1
-                       MOVE WS-CLR(WS-COLOR-PICK)
-                           TO WS-COLOR-NUM
-                       COMPUTE WS-RAND =
-                           FUNCTION RANDOM
-                       COMPUTE WS-TEMP-NUM =
-                           FUNCTION INTEGER(WS-RAND * 1000)
-                       COMPUTE WS-CHAR-PICK =
-                           FUNCTION MOD(WS-TEMP-NUM, 8) + 1
-                       MOVE WS-CHARS(WS-CHAR-PICK:1)
-                           TO WS-ONE-CHAR
-                       MOVE WS-COLOR-NUM TO WS-COLOR-STR
-                       STRING
-                           WS-ANSI-ESC DELIMITED SIZE
-                           "[" DELIMITED SIZE
-                           WS-COLOR-STR DELIMITED SPACES
-                           "m" DELIMITED SIZE
-                           WS-ONE-CHAR DELIMITED SIZE
-                           INTO WS-OUTPUT-LINE
-                           WITH POINTER WS-LINE-POS
-                       END-STRING
-                   END-PERFORM
-                   STRING
-                       WS-ANSI-ESC DELIMITED SIZE
-                       "[0m" DELIMITED SIZE
-                       INTO WS-OUTPUT-LINE
-                       WITH POINTER WS-LINE-POS
-                   END-STRING
+                   UNTIL WS-ROW > WS-ROWS
+                   PERFORM GENERATE-ROW-CELLS
+                   PERFORM FORMAT-ROW-ANSI
                    DISPLAY WS-OUTPUT-LINE(1:WS-LINE-POS)
                END-PERFORM
+               IF WS-DELAY-NANOS > 0
+                   CALL "CBL_GC_NANOSLEEP" USING WS-DELAY-NANOS
+               END-IF
+           END-PERFORM
+           DISPLAY ANSI-ESC "[0m".
+       CAPTURE-FRAMES.
+           PERFORM SEED-RANDOM
+           OPEN OUTPUT NEON-FRM-FILE
+           MOVE WS-ROWS TO WS-HDR-ROWS
+           MOVE WS-COLS TO WS-HDR-COLS
+           MOVE WS-FRAMES TO WS-HDR-FRAMES
+           MOVE WS-DELAY-CS TO WS-HDR-DELAY-CS
+           WRITE NEON-FRM-RECORD FROM WS-FRM-HEADER
+           PERFORM VARYING WS-FRAME FROM 1 BY 1
+               UNTIL WS-FRAME > WS-FRAMES
+               PERFORM VARYING WS-ROW FROM 1 BY 1
+                   UNTIL WS-ROW > WS-ROWS
+                   PERFORM GENERATE-ROW-CELLS
+                   WRITE NEON-FRM-RECORD FROM WS-ROW-CELLS
+               END-PERFORM
+           END-PERFORM
+           CLOSE NEON-FRM-FILE
+           DISPLAY "NEON-STATIC FRAMES CAPTURED: neonfrm.dat".
+       PLAYBACK-FRAMES.
+           OPEN INPUT NEON-FRM-FILE
+           IF WS-FRM-FILE-STATUS NOT = "00"
+               DISPLAY "NO CAPTURED FRAMES FOUND -- "
+                   "RUN IN CAPTURE MODE FIRST."
+           ELSE
+               READ NEON-FRM-FILE INTO WS-FRM-HEADER
+               MOVE WS-HDR-ROWS TO WS-ROWS
+               MOVE WS-HDR-COLS TO WS-COLS
+               MOVE WS-HDR-FRAMES TO WS-FRAMES
+               MOVE WS-HDR-DELAY-CS TO WS-DELAY-CS
+               COMPUTE WS-DELAY-NANOS = WS-DELAY-CS * 10000000
+               DISPLAY ANSI-ESC "[2J"
+               PERFORM VARYING WS-FRAME FROM 1 BY 1
+                   UNTIL WS-FRAME > WS-FRAMES OR WS-FRM-EOF
+                   DISPLAY ANSI-ESC "[H"
+                   PERFORM VARYING WS-ROW FROM 1 BY 1
+                       UNTIL WS-ROW > WS-ROWS OR WS-FRM-EOF
+                       READ NEON-FRM-FILE INTO WS-ROW-CELLS
+                           AT END
+                               SET WS-FRM-EOF TO TRUE
+                       END-READ
+                       IF NOT WS-FRM-EOF
+                           PERFORM FORMAT-ROW-ANSI
+                           DISPLAY WS-OUTPUT-LINE(1:WS-LINE-POS)
+                       END-IF
+                   END-PERFORM
+                   IF WS-DELAY-NANOS > 0 AND NOT WS-FRM-EOF
+                       CALL "CBL_GC_NANOSLEEP" USING WS-DELAY-NANOS
+                   END-IF
+               END-PERFORM
+               DISPLAY ANSI-ESC "[0m"
+               CLOSE NEON-FRM-FILE
+           END-IF.
+       READ-RUN-PARAMETERS.
+           OPEN INPUT NEON-CTL-FILE
+           IF WS-CTL-FILE-STATUS = "00"
+               READ NEON-CTL-FILE INTO WS-CTL-FIELDS
+               IF WS-CTL-FILE-STATUS = "00"
+                   IF WS-CTL-ROWS IS NUMERIC
+                       AND WS-CTL-ROWS > 0 AND WS-CTL-ROWS NOT > 99
+                       MOVE WS-CTL-ROWS TO WS-ROWS
+                   END-IF
+                   IF WS-CTL-COLS IS NUMERIC
+                       AND WS-CTL-COLS > 0 AND WS-CTL-COLS NOT > 200
+                       MOVE WS-CTL-COLS TO WS-COLS
+                   END-IF
+                   IF WS-CTL-FRAMES IS NUMERIC AND WS-CTL-FRAMES > 0
+                       MOVE WS-CTL-FRAMES TO WS-FRAMES
+                   END-IF
+                   IF WS-CTL-DELAY-CS IS NUMERIC
+                       MOVE WS-CTL-DELAY-CS TO WS-DELAY-CS
+                   END-IF
+                   IF WS-CTL-SEED IS NUMERIC
+                       MOVE WS-CTL-SEED TO WS-FIXED-SEED
+                   END-IF
+                   IF WS-CTL-MODE NOT = SPACE
+                       MOVE WS-CTL-MODE TO WS-RUN-MODE
+                   END-IF
+               END-IF
+           END-IF
+           CLOSE NEON-CTL-FILE
+           COMPUTE WS-DELAY-NANOS = WS-DELAY-CS * 10000000.
+       GENERATE-ROW-CELLS.
+           MOVE SPACES TO WS-ROW-CELLS
+           MOVE 1 TO WS-CELL-POS
+           PERFORM VARYING WS-COL FROM 1 BY 1
+               UNTIL WS-COL > WS-COLS
+               COMPUTE WS-RAND =
+                   FUNCTION RANDOM
+               COMPUTE WS-TEMP-NUM =
+                   FUNCTION INTEGER(WS-RAND * 1000)
+               COMPUTE WS-COLOR-PICK =
+                   FUNCTION MOD(WS-TEMP-NUM, 6) + 1
+               MOVE WS-CLR(WS-COLOR-PICK)
+                   TO WS-COLOR-NUM
+               COMPUTE WS-RAND =
+                   FUNCTION RANDOM
+               COMPUTE WS-TEMP-NUM =
+                   FUNCTION INTEGER(WS-RAND * 1000)
+               COMPUTE WS-CHAR-PICK =
+                   FUNCTION MOD(WS-TEMP-NUM, 8) + 1
+               MOVE WS-CHARS(WS-CHAR-PICK:1)
+                   TO WS-ONE-CHAR
+               MOVE WS-COLOR-NUM TO WS-COLOR-STR
+               MOVE WS-COLOR-STR
+                   TO WS-ROW-CELLS(WS-CELL-POS:2)
+               MOVE WS-ONE-CHAR
+                   TO WS-ROW-CELLS(WS-CELL-POS + 2:1)
+               ADD 3 TO WS-CELL-POS
+           END-PERFORM.
+       FORMAT-ROW-ANSI.
+           MOVE SPACES TO WS-OUTPUT-LINE
+           MOVE 1 TO WS-LINE-POS
+           MOVE 1 TO WS-CELL-POS
+           PERFORM VARYING WS-COL FROM 1 BY 1
+               UNTIL WS-COL > WS-COLS
+               MOVE WS-ROW-CELLS(WS-CELL-POS:2) TO WS-COLOR-NUM
+               MOVE WS-ROW-CELLS(WS-CELL-POS + 2:1) TO WS-ONE-CHAR
+               MOVE WS-COLOR-NUM TO ANSI-BASIC-CODE
+               PERFORM ANSI-BUILD-SEQ-FROM-CODE
+               STRING
+                   ANSI-SEQ-BUF(1:ANSI-SEQ-LEN - 1) DELIMITED SIZE
+                   WS-ONE-CHAR DELIMITED SIZE
+                   INTO WS-OUTPUT-LINE
+                   WITH POINTER WS-LINE-POS
+               END-STRING
+               ADD 3 TO WS-CELL-POS
            END-PERFORM
-           DISPLAY WS-ANSI-ESC "[0m"
-           STOP RUN.
+           STRING
+               ANSI-ESC DELIMITED SIZE
+               "[0m" DELIMITED SIZE
+               INTO WS-OUTPUT-LINE
+               WITH POINTER WS-LINE-POS
+           END-STRING.
+       COPY "ansiclrp".
