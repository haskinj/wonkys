@@ -1,43 +1,199 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. GIBBERISH-TO-DISK.
+       PROGRAM-ID. GIBBERISH-TO-DISK IS INITIAL PROGRAM.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT OPTIONAL GIB-CTL-FILE ASSIGN TO "gibctl.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
            SELECT GIB-FILE ASSIGN TO "gibberish.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL GIB-GEN-FILE ASSIGN TO "gibgen.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GEN-FILE-STATUS.
+           SELECT OPTIONAL GIB-CKPT-FILE ASSIGN TO "gibberish.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  GIB-CTL-FILE.
+       01  GIB-CTL-RECORD      PIC X(80).
        FD  GIB-FILE.
-       01  GIB-RECORD         PIC X(80).
+       COPY "gibrec".
+       FD  GIB-GEN-FILE.
+       01  GIB-GEN-RECORD      PIC X(80).
+       FD  GIB-CKPT-FILE.
+       01  GIB-CKPT-RECORD     PIC X(80).
        WORKING-STORAGE SECTION.
        01  WS-TIME             PIC 9(8).
        01  WS-SEED             PIC 9(18).
        01  WS-CHARS            PIC X(62) VALUE
-           "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnop
-      -    "qrstuvwxyz0123456789".
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz01234567
+      -    "89".
        01  WS-LINE             PIC X(80).
        01  WS-LINE-COUNT       PIC 9(4) VALUE 0.
        01  WS-CHAR-COUNT       PIC 9(2) VALUE 0.
        01  WS-RAND             PIC 9(18).
        01  WS-IDX              PIC 9(2).
        01  WS-TEMP             PIC 9(18).
+       01  WS-REQ-LINES        PIC 9(4) VALUE 330.
+       01  WS-REQ-WIDTH        PIC 9(2) VALUE 80.
+       01  WS-CTL-FIELDS.
+           05  WS-CTL-LINES    PIC 9(4).
+           05  WS-CTL-WIDTH    PIC 9(2).
+           05  WS-CTL-CKPT-INT PIC 9(3).
+       01  WS-CTL-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-GEN-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-GEN-NUMBER       PIC 9(7) VALUE 0.
+       01  WS-GEN-TEXT         PIC X(7).
+       01  WS-RUN-DATE         PIC 9(8).
+       01  WS-FILE-DETAILS     PIC X(18).
+       01  WS-ARCHIVE-PATH     PIC X(60).
+       01  WS-CALL-STATUS      PIC S9(9) COMP-5.
+       01  WS-CKPT-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-CKPT-INTERVAL    PIC 9(3) VALUE 50.
+       01  WS-CKPT-TEXT.
+           05  WS-CKPT-LINE-TEXT  PIC X(4).
+           05  WS-CKPT-SEED-TEXT  PIC X(18).
+           05  WS-CKPT-WRTN-TEXT  PIC X(4).
+       01  WS-CKPT-LINE        PIC 9(4).
+       01  WS-LINES-WRITTEN    PIC 9(4) VALUE 0.
+       01  WS-START-LINE       PIC 9(4) VALUE 1.
+       01  WS-RESUME-FLAG      PIC X(1) VALUE "N".
+           88  WS-IS-RESUMING  VALUE "Y".
+       01  WS-START-SEED       PIC 9(18).
+       01  WS-END-DATE         PIC 9(8).
+       01  WS-END-TIME         PIC 9(6).
        PROCEDURE DIVISION.
        MAIN-PARA.
            ACCEPT WS-TIME FROM TIME.
            MOVE WS-TIME TO WS-SEED.
-           OPEN OUTPUT GIB-FILE.
+           MOVE WS-SEED TO WS-START-SEED.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM READ-RUN-PARAMETERS.
+           PERFORM READ-CHECKPOINT.
+           IF WS-IS-RESUMING
+               OPEN EXTEND GIB-FILE
+           ELSE
+               PERFORM ARCHIVE-PRIOR-OUTPUT
+               OPEN OUTPUT GIB-FILE
+               PERFORM WRITE-HEADER-RECORD
+           END-IF.
            PERFORM GENERATE-LINES
-               VARYING WS-LINE-COUNT FROM 1 BY 1
-               UNTIL WS-LINE-COUNT > 330.
+               VARYING WS-LINE-COUNT FROM WS-START-LINE BY 1
+               UNTIL WS-LINE-COUNT > WS-REQ-LINES.
+           PERFORM WRITE-TRAILER-RECORD.
            CLOSE GIB-FILE.
+           CALL "CBL_DELETE_FILE" USING "gibberish.ckpt"
+               RETURNING WS-CALL-STATUS.
            DISPLAY "CHAOS COMMITTED TO DISK: gibberish.txt".
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+       WRITE-HEADER-RECORD.
+           MOVE SPACES TO GIB-RECORD.
+           MOVE "H" TO GIB-HDR-TYPE.
+           MOVE WS-RUN-DATE TO GIB-HDR-RUN-DATE.
+           MOVE WS-START-SEED TO GIB-HDR-SEED.
+           MOVE WS-REQ-LINES TO GIB-HDR-REQ-LINES.
+           WRITE GIB-RECORD.
+       WRITE-TRAILER-RECORD.
+           ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-END-TIME FROM TIME.
+           MOVE SPACES TO GIB-RECORD.
+           MOVE "T" TO GIB-TRL-TYPE.
+           MOVE WS-LINES-WRITTEN TO GIB-TRL-LINES-WRITTEN.
+           MOVE WS-END-DATE TO GIB-TRL-END-DATE.
+           MOVE WS-END-TIME TO GIB-TRL-END-TIME.
+           WRITE GIB-RECORD.
+       READ-RUN-PARAMETERS.
+           OPEN INPUT GIB-CTL-FILE.
+           IF WS-CTL-FILE-STATUS = "00"
+               READ GIB-CTL-FILE INTO WS-CTL-FIELDS
+               IF WS-CTL-FILE-STATUS = "00"
+                   IF WS-CTL-LINES IS NUMERIC AND WS-CTL-LINES > 0
+                       MOVE WS-CTL-LINES TO WS-REQ-LINES
+                   END-IF
+                   IF WS-CTL-WIDTH IS NUMERIC
+                       AND WS-CTL-WIDTH > 0 AND WS-CTL-WIDTH NOT > 80
+                       MOVE WS-CTL-WIDTH TO WS-REQ-WIDTH
+                   END-IF
+                   IF WS-CTL-CKPT-INT IS NUMERIC
+                       AND WS-CTL-CKPT-INT > 0
+                       MOVE WS-CTL-CKPT-INT TO WS-CKPT-INTERVAL
+                   END-IF
+               END-IF
+           END-IF.
+           CLOSE GIB-CTL-FILE.
+       READ-CHECKPOINT.
+           MOVE 1 TO WS-START-LINE.
+           OPEN INPUT GIB-CKPT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ GIB-CKPT-FILE INTO WS-CKPT-TEXT
+               IF WS-CKPT-FILE-STATUS = "00"
+                   AND WS-CKPT-LINE-TEXT IS NUMERIC
+                   AND WS-CKPT-SEED-TEXT IS NUMERIC
+                   AND WS-CKPT-WRTN-TEXT IS NUMERIC
+                   MOVE WS-CKPT-LINE-TEXT TO WS-CKPT-LINE
+                   MOVE WS-CKPT-SEED-TEXT TO WS-SEED
+                   MOVE WS-CKPT-WRTN-TEXT TO WS-LINES-WRITTEN
+                   COMPUTE WS-START-LINE = WS-CKPT-LINE + 1
+                   SET WS-IS-RESUMING TO TRUE
+               END-IF
+           END-IF.
+           CLOSE GIB-CKPT-FILE.
+       WRITE-CHECKPOINT.
+           MOVE WS-LINE-COUNT TO WS-CKPT-LINE-TEXT.
+           MOVE WS-SEED TO WS-CKPT-SEED-TEXT.
+           MOVE WS-LINES-WRITTEN TO WS-CKPT-WRTN-TEXT.
+           OPEN OUTPUT GIB-CKPT-FILE.
+           WRITE GIB-CKPT-RECORD FROM WS-CKPT-TEXT.
+           CLOSE GIB-CKPT-FILE.
+       ARCHIVE-PRIOR-OUTPUT.
+           CALL "CBL_CREATE_DIR" USING "gibarch"
+               RETURNING WS-CALL-STATUS.
+           CALL "CBL_CHECK_FILE_EXIST" USING
+               "gibberish.txt", WS-FILE-DETAILS
+               RETURNING WS-CALL-STATUS.
+           IF WS-CALL-STATUS = 0
+               PERFORM NEXT-GENERATION-NUMBER
+               STRING "gibarch/GIBBERISH.D" DELIMITED SIZE
+                   WS-RUN-DATE DELIMITED SIZE
+                   ".G" DELIMITED SIZE
+                   WS-GEN-NUMBER DELIMITED SIZE
+                   INTO WS-ARCHIVE-PATH
+               CALL "CBL_RENAME_FILE" USING
+                   "gibberish.txt", WS-ARCHIVE-PATH
+                   RETURNING WS-CALL-STATUS
+           END-IF.
+       NEXT-GENERATION-NUMBER.
+           MOVE 0 TO WS-GEN-NUMBER.
+           OPEN INPUT GIB-GEN-FILE.
+           IF WS-GEN-FILE-STATUS = "00"
+               READ GIB-GEN-FILE INTO WS-GEN-TEXT
+               IF WS-GEN-FILE-STATUS = "00"
+                   AND WS-GEN-TEXT IS NUMERIC
+                   MOVE WS-GEN-TEXT TO WS-GEN-NUMBER
+               END-IF
+           END-IF.
+           CLOSE GIB-GEN-FILE.
+           ADD 1 TO WS-GEN-NUMBER.
+           OPEN OUTPUT GIB-GEN-FILE.
+           MOVE WS-GEN-NUMBER TO WS-GEN-TEXT.
+           WRITE GIB-GEN-RECORD FROM WS-GEN-TEXT.
+           CLOSE GIB-GEN-FILE.
        GENERATE-LINES.
            MOVE SPACES TO WS-LINE.
            PERFORM GENERATE-CHAR
                VARYING WS-CHAR-COUNT FROM 1 BY 1
-               UNTIL WS-CHAR-COUNT > 80.
-           WRITE GIB-RECORD FROM WS-LINE.
+               UNTIL WS-CHAR-COUNT > WS-REQ-WIDTH.
+           MOVE SPACES TO GIB-RECORD.
+           MOVE "D" TO GIB-DTL-TYPE.
+           MOVE WS-LINE TO GIB-DTL-TEXT.
+           WRITE GIB-RECORD.
+           ADD 1 TO WS-LINES-WRITTEN.
+           IF FUNCTION MOD(WS-LINE-COUNT, WS-CKPT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
        GENERATE-CHAR.
            MULTIPLY WS-SEED BY 1103515245
                GIVING WS-TEMP.
