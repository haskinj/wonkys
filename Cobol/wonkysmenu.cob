@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WONKYS-MENU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL MENU-CTL-FILE ASSIGN TO "wonkyctl.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT MENU-LOG-FILE ASSIGN TO "wonkysmenu.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MENU-CTL-FILE.
+       01  MENU-CTL-RECORD     PIC X(80).
+       FD  MENU-LOG-FILE.
+       01  MENU-LOG-RECORD     PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-CTL-FIELDS.
+           05  WS-CTL-MODE     PIC X(1).
+       01  WS-BATCH-MODE-FLAG  PIC X(1) VALUE "N".
+           88  WS-BATCH-MODE   VALUE "Y".
+       01  WS-LOG-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-LOG-LINE         PIC X(80).
+       01  WS-JOB-NAME         PIC X(18).
+       01  WS-JOB-START-DATE   PIC 9(8).
+       01  WS-JOB-START-TIME   PIC 9(6).
+       01  WS-JOB-END-TIME     PIC 9(6).
+       01  WS-JOB-STATUS       PIC S9(4).
+       01  WS-CHOICE           PIC X(1) VALUE SPACE.
+           88  WS-CHOICE-EXIT  VALUE "0".
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM READ-RUN-PARAMETERS.
+           IF WS-BATCH-MODE
+               PERFORM RUN-ALL-JOBS
+           ELSE
+               PERFORM UNTIL WS-CHOICE-EXIT
+                   PERFORM DISPLAY-MENU
+                   PERFORM PROCESS-CHOICE
+               END-PERFORM
+           END-IF.
+           STOP RUN.
+       READ-RUN-PARAMETERS.
+           OPEN INPUT MENU-CTL-FILE.
+           IF WS-CTL-FILE-STATUS = "00"
+               READ MENU-CTL-FILE INTO WS-CTL-FIELDS
+               IF WS-CTL-FILE-STATUS = "00"
+                   AND WS-CTL-MODE = "A"
+                   SET WS-BATCH-MODE TO TRUE
+               END-IF
+           END-IF.
+           CLOSE MENU-CTL-FILE.
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "WONKYS-MENU -- LOBBY JOB DRIVER".
+           DISPLAY "  1) GIBBERISH-TO-DISK".
+           DISPLAY "  2) RAVE-SAFE".
+           DISPLAY "  3) NEON-STATIC".
+           DISPLAY "  4) RUN ALL THREE (UNATTENDED)".
+           DISPLAY "  0) EXIT".
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+           ACCEPT WS-CHOICE.
+       PROCESS-CHOICE.
+           EVALUATE WS-CHOICE
+               WHEN "1"
+                   PERFORM RUN-GIBBERISH
+               WHEN "2"
+                   PERFORM RUN-RAVESAFE
+               WHEN "3"
+                   PERFORM RUN-NEONSTATIC
+               WHEN "4"
+                   PERFORM RUN-ALL-JOBS
+               WHEN "0"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "NOT A VALID CHOICE -- TRY AGAIN."
+           END-EVALUATE.
+       RUN-ALL-JOBS.
+           PERFORM RUN-GIBBERISH.
+           PERFORM RUN-RAVESAFE.
+           PERFORM RUN-NEONSTATIC.
+       RUN-GIBBERISH.
+           MOVE "GIBBERISH-TO-DISK" TO WS-JOB-NAME.
+           PERFORM START-JOB-TIMER.
+           CALL "GIBBERISH-TO-DISK".
+           MOVE RETURN-CODE TO WS-JOB-STATUS.
+           PERFORM LOG-JOB-RESULT.
+       RUN-RAVESAFE.
+           MOVE "RAVE-SAFE" TO WS-JOB-NAME.
+           PERFORM START-JOB-TIMER.
+           CALL "RAVE-SAFE".
+           MOVE RETURN-CODE TO WS-JOB-STATUS.
+           PERFORM LOG-JOB-RESULT.
+       RUN-NEONSTATIC.
+           MOVE "NEON-STATIC" TO WS-JOB-NAME.
+           PERFORM START-JOB-TIMER.
+           CALL "NEON-STATIC".
+           MOVE RETURN-CODE TO WS-JOB-STATUS.
+           PERFORM LOG-JOB-RESULT.
+       START-JOB-TIMER.
+           MOVE 0 TO RETURN-CODE.
+           ACCEPT WS-JOB-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-JOB-START-TIME FROM TIME.
+       LOG-JOB-RESULT.
+           ACCEPT WS-JOB-END-TIME FROM TIME.
+           MOVE SPACES TO WS-LOG-LINE.
+           STRING WS-JOB-START-DATE DELIMITED SIZE
+               " START=" DELIMITED SIZE
+               WS-JOB-START-TIME DELIMITED SIZE
+               " END=" DELIMITED SIZE
+               WS-JOB-END-TIME DELIMITED SIZE
+               " JOB=" DELIMITED SIZE
+               WS-JOB-NAME DELIMITED SPACE
+               " STATUS=" DELIMITED SIZE
+               WS-JOB-STATUS DELIMITED SIZE
+               INTO WS-LOG-LINE.
+           OPEN EXTEND MENU-LOG-FILE.
+           IF WS-LOG-FILE-STATUS = "05" OR WS-LOG-FILE-STATUS = "35"
+               OPEN OUTPUT MENU-LOG-FILE
+           END-IF.
+           WRITE MENU-LOG-RECORD FROM WS-LOG-LINE.
+           CLOSE MENU-LOG-FILE.
