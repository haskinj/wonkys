@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GIB-QA-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GIB-FILE ASSIGN TO "gibberish.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GIB-STATUS.
+           SELECT GIB-QA-RPT ASSIGN TO "gibqa.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GIB-FILE.
+       COPY "gibrec".
+       FD  GIB-QA-RPT.
+       01  GIB-QA-LINE         PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-GIB-STATUS       PIC X(2).
+       01  WS-EOF-FLAG         PIC X(1) VALUE "N".
+           88  WS-EOF          VALUE "Y".
+       01  WS-CHARS            PIC X(62) VALUE
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz01234567
+      -    "89".
+       01  WS-TALLY.
+           05  WS-TALLY-CT     PIC 9(9) VALUE 0 OCCURS 62 TIMES.
+       01  WS-IDX              PIC 9(2).
+       01  WS-SCAN-IDX         PIC 9(2).
+       01  WS-POS              PIC 9(3).
+       01  WS-ONE-CHAR         PIC X(1).
+       01  WS-TOTAL-CHARS      PIC 9(11) VALUE 0.
+       01  WS-AVERAGE          PIC 9(9)V9(2).
+       01  WS-LOW-THRESH       PIC 9(9)V9(2).
+       01  WS-HIGH-THRESH      PIC 9(9)V9(2).
+       01  WS-OUT-LINE         PIC X(80).
+       01  WS-FLAG-TEXT        PIC X(25).
+       01  WS-COUNT-DISPLAY    PIC ZZZZZZZZ9.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT GIB-FILE.
+           OPEN OUTPUT GIB-QA-RPT.
+           IF WS-GIB-STATUS = "00"
+               PERFORM TALLY-CHARACTERS
+               CLOSE GIB-FILE
+               PERFORM COMPUTE-THRESHOLDS
+               PERFORM WRITE-REPORT
+           ELSE
+               PERFORM WRITE-FILE-NOT-FOUND
+           END-IF.
+           CLOSE GIB-QA-RPT.
+           DISPLAY "CHARACTER-DISTRIBUTION REPORT WRITTEN: gibqa.rpt".
+           STOP RUN.
+       WRITE-FILE-NOT-FOUND.
+           MOVE "CHARACTER-DISTRIBUTION QA REPORT - GIBBERISH.TXT"
+               TO WS-OUT-LINE.
+           WRITE GIB-QA-LINE FROM WS-OUT-LINE.
+           MOVE SPACES TO WS-OUT-LINE.
+           WRITE GIB-QA-LINE FROM WS-OUT-LINE.
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "*** EXCEPTION: gibberish.txt NOT FOUND (STATUS="
+               DELIMITED SIZE
+               WS-GIB-STATUS DELIMITED SIZE
+               ") -- NO QA SCAN PERFORMED ***" DELIMITED SIZE
+               INTO WS-OUT-LINE.
+           WRITE GIB-QA-LINE FROM WS-OUT-LINE.
+       TALLY-CHARACTERS.
+           PERFORM READ-GIB-RECORD.
+           PERFORM UNTIL WS-EOF
+               IF GIB-REC-IS-DETAIL
+                   PERFORM TALLY-ONE-LINE
+               END-IF
+               PERFORM READ-GIB-RECORD
+           END-PERFORM.
+       READ-GIB-RECORD.
+           READ GIB-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       TALLY-ONE-LINE.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+               UNTIL WS-POS > 80
+               MOVE GIB-DTL-TEXT(WS-POS:1) TO WS-ONE-CHAR
+               IF WS-ONE-CHAR NOT = SPACE
+                   PERFORM FIND-CHAR-INDEX
+                   IF WS-IDX > 0
+                       ADD 1 TO WS-TALLY-CT(WS-IDX)
+                       ADD 1 TO WS-TOTAL-CHARS
+                   END-IF
+               END-IF
+           END-PERFORM.
+       FIND-CHAR-INDEX.
+           MOVE 0 TO WS-IDX.
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-SCAN-IDX > 62
+               IF WS-CHARS(WS-SCAN-IDX:1) = WS-ONE-CHAR
+                   MOVE WS-SCAN-IDX TO WS-IDX
+               END-IF
+           END-PERFORM.
+       COMPUTE-THRESHOLDS.
+           IF WS-TOTAL-CHARS > 0
+               COMPUTE WS-AVERAGE ROUNDED = WS-TOTAL-CHARS / 62
+           ELSE
+               MOVE 0 TO WS-AVERAGE
+           END-IF.
+           COMPUTE WS-LOW-THRESH ROUNDED = WS-AVERAGE * 0.75.
+           COMPUTE WS-HIGH-THRESH ROUNDED = WS-AVERAGE * 1.25.
+       WRITE-REPORT.
+           MOVE "CHARACTER-DISTRIBUTION QA REPORT - GIBBERISH.TXT"
+               TO WS-OUT-LINE.
+           WRITE GIB-QA-LINE FROM WS-OUT-LINE.
+           MOVE SPACES TO WS-OUT-LINE.
+           WRITE GIB-QA-LINE FROM WS-OUT-LINE.
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "TOTAL CHARACTERS TALLIED: " DELIMITED SIZE
+               WS-TOTAL-CHARS DELIMITED SIZE
+               INTO WS-OUT-LINE.
+           WRITE GIB-QA-LINE FROM WS-OUT-LINE.
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "EXPECTED AVERAGE PER CHARACTER: " DELIMITED SIZE
+               WS-AVERAGE DELIMITED SIZE
+               INTO WS-OUT-LINE.
+           WRITE GIB-QA-LINE FROM WS-OUT-LINE.
+           MOVE SPACES TO WS-OUT-LINE.
+           WRITE GIB-QA-LINE FROM WS-OUT-LINE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > 62
+               PERFORM WRITE-ONE-TALLY-LINE
+           END-PERFORM.
+       WRITE-ONE-TALLY-LINE.
+           MOVE WS-TALLY-CT(WS-IDX) TO WS-COUNT-DISPLAY.
+           EVALUATE TRUE
+               WHEN WS-TALLY-CT(WS-IDX) > WS-HIGH-THRESH
+                   MOVE "*** OVER-REPRESENTED ***" TO WS-FLAG-TEXT
+               WHEN WS-TALLY-CT(WS-IDX) < WS-LOW-THRESH
+                   MOVE "*** UNDER-REPRESENTED ***" TO WS-FLAG-TEXT
+               WHEN OTHER
+                   MOVE SPACES TO WS-FLAG-TEXT
+           END-EVALUATE.
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "  '" DELIMITED SIZE
+               WS-CHARS(WS-IDX:1) DELIMITED SIZE
+               "'  COUNT=" DELIMITED SIZE
+               WS-COUNT-DISPLAY DELIMITED SIZE
+               "  " DELIMITED SIZE
+               WS-FLAG-TEXT DELIMITED SIZE
+               INTO WS-OUT-LINE.
+           WRITE GIB-QA-LINE FROM WS-OUT-LINE.
