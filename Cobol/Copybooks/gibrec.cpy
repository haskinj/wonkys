@@ -0,0 +1,21 @@
+       01  GIB-RECORD.
+           05  GIB-REC-TYPE        PIC X(1).
+               88  GIB-REC-IS-HEADER   VALUE "H".
+               88  GIB-REC-IS-DETAIL   VALUE "D".
+               88  GIB-REC-IS-TRAILER  VALUE "T".
+           05  GIB-REC-BODY        PIC X(80).
+       01  GIB-HEADER-RECORD REDEFINES GIB-RECORD.
+           05  GIB-HDR-TYPE        PIC X(1).
+           05  GIB-HDR-RUN-DATE    PIC 9(8).
+           05  GIB-HDR-SEED        PIC 9(18).
+           05  GIB-HDR-REQ-LINES   PIC 9(4).
+           05  FILLER              PIC X(50).
+       01  GIB-DETAIL-RECORD REDEFINES GIB-RECORD.
+           05  GIB-DTL-TYPE        PIC X(1).
+           05  GIB-DTL-TEXT        PIC X(80).
+       01  GIB-TRAILER-RECORD REDEFINES GIB-RECORD.
+           05  GIB-TRL-TYPE            PIC X(1).
+           05  GIB-TRL-LINES-WRITTEN   PIC 9(4).
+           05  GIB-TRL-END-DATE        PIC 9(8).
+           05  GIB-TRL-END-TIME        PIC 9(6).
+           05  FILLER                  PIC X(62).
