@@ -0,0 +1,84 @@
+       ANSI-CALC-RGB-FROM-HUE.
+           EVALUATE TRUE
+               WHEN ANSI-HUE < 60
+                   MOVE 255 TO ANSI-COLOR-R
+                   COMPUTE ANSI-COLOR-G =
+                       (ANSI-HUE * 255) / 60
+                   MOVE 0 TO ANSI-COLOR-B
+               WHEN ANSI-HUE < 120
+                   COMPUTE ANSI-COLOR-R =
+                       ((120 - ANSI-HUE) * 255) / 60
+                   MOVE 255 TO ANSI-COLOR-G
+                   MOVE 0 TO ANSI-COLOR-B
+               WHEN ANSI-HUE < 180
+                   MOVE 0 TO ANSI-COLOR-R
+                   MOVE 255 TO ANSI-COLOR-G
+                   COMPUTE ANSI-COLOR-B =
+                       ((ANSI-HUE - 120) * 255) / 60
+               WHEN ANSI-HUE < 240
+                   MOVE 0 TO ANSI-COLOR-R
+                   COMPUTE ANSI-COLOR-G =
+                       ((240 - ANSI-HUE) * 255) / 60
+                   MOVE 255 TO ANSI-COLOR-B
+               WHEN ANSI-HUE < 300
+                   COMPUTE ANSI-COLOR-R =
+                       ((ANSI-HUE - 240) * 255) / 60
+                   MOVE 0 TO ANSI-COLOR-G
+                   MOVE 255 TO ANSI-COLOR-B
+               WHEN OTHER
+                   MOVE 255 TO ANSI-COLOR-R
+                   MOVE 0 TO ANSI-COLOR-G
+                   COMPUTE ANSI-COLOR-B =
+                       ((360 - ANSI-HUE) * 255) / 60
+           END-EVALUATE.
+       ANSI-BUILD-SEQ-FROM-RGB.
+           MOVE SPACES TO ANSI-SEQ-BUF
+           MOVE 1 TO ANSI-SEQ-LEN
+           EVALUATE TRUE
+               WHEN ANSI-CAP-NONE
+                   CONTINUE
+               WHEN ANSI-CAP-TRUE
+                   STRING
+                       ANSI-ESC DELIMITED SIZE
+                       "[38;2;" DELIMITED SIZE
+                       ANSI-COLOR-R DELIMITED SIZE
+                       ";" DELIMITED SIZE
+                       ANSI-COLOR-G DELIMITED SIZE
+                       ";" DELIMITED SIZE
+                       ANSI-COLOR-B DELIMITED SIZE
+                       "m" DELIMITED SIZE
+                       INTO ANSI-SEQ-BUF
+                       WITH POINTER ANSI-SEQ-LEN
+                   END-STRING
+               WHEN OTHER
+                   COMPUTE ANSI-R6 =
+                       FUNCTION INTEGER(ANSI-COLOR-R * 5 / 255)
+                   COMPUTE ANSI-G6 =
+                       FUNCTION INTEGER(ANSI-COLOR-G * 5 / 255)
+                   COMPUTE ANSI-B6 =
+                       FUNCTION INTEGER(ANSI-COLOR-B * 5 / 255)
+                   COMPUTE ANSI-256-CODE =
+                       16 + (36 * ANSI-R6) + (6 * ANSI-G6) + ANSI-B6
+                   STRING
+                       ANSI-ESC DELIMITED SIZE
+                       "[38;5;" DELIMITED SIZE
+                       ANSI-256-CODE DELIMITED SIZE
+                       "m" DELIMITED SIZE
+                       INTO ANSI-SEQ-BUF
+                       WITH POINTER ANSI-SEQ-LEN
+                   END-STRING
+           END-EVALUATE.
+       ANSI-BUILD-SEQ-FROM-CODE.
+           MOVE SPACES TO ANSI-SEQ-BUF
+           MOVE 1 TO ANSI-SEQ-LEN
+           IF NOT ANSI-CAP-NONE
+               MOVE ANSI-BASIC-CODE TO ANSI-NUM-STR
+               STRING
+                   ANSI-ESC DELIMITED SIZE
+                   "[" DELIMITED SIZE
+                   ANSI-NUM-STR DELIMITED SPACES
+                   "m" DELIMITED SIZE
+                   INTO ANSI-SEQ-BUF
+                   WITH POINTER ANSI-SEQ-LEN
+               END-STRING
+           END-IF.
