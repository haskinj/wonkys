@@ -0,0 +1,8 @@
+       01  TIP-RECORD.
+           05  TIP-KEY.
+               10  TIP-LANG        PIC X(2).
+               10  TIP-NUMBER      PIC 9(2).
+           05  TIP-TEXT            PIC X(60).
+           05  TIP-ACTIVE          PIC X(1).
+               88  TIP-IS-ACTIVE   VALUE "Y".
+               88  TIP-IS-RETIRED  VALUE "N".
