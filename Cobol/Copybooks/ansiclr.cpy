@@ -0,0 +1,17 @@
+       01  ANSI-ESC            PIC X VALUE X"1B".
+       01  ANSI-CAP-FLAG       PIC X(1) VALUE "T".
+           88  ANSI-CAP-NONE   VALUE "N".
+           88  ANSI-CAP-256    VALUE "2".
+           88  ANSI-CAP-TRUE   VALUE "T".
+       01  ANSI-HUE            PIC 9(3).
+       01  ANSI-COLOR-R        PIC 9(3).
+       01  ANSI-COLOR-G        PIC 9(3).
+       01  ANSI-COLOR-B        PIC 9(3).
+       01  ANSI-BASIC-CODE     PIC 99.
+       01  ANSI-R6             PIC 9.
+       01  ANSI-G6             PIC 9.
+       01  ANSI-B6             PIC 9.
+       01  ANSI-256-CODE       PIC 999.
+       01  ANSI-NUM-STR        PIC X(3).
+       01  ANSI-SEQ-BUF        PIC X(24).
+       01  ANSI-SEQ-LEN        PIC 99.
