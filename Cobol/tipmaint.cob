@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TIP-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIP-FILE ASSIGN TO "ravetips.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TIP-KEY
+               FILE STATUS IS WS-TIP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TIP-FILE.
+       COPY "tiprec".
+       WORKING-STORAGE SECTION.
+       01  WS-TIP-STATUS       PIC X(2).
+       01  WS-DONE-FLAG        PIC X(1) VALUE "N".
+           88  WS-DONE         VALUE "Y".
+       01  WS-CHOICE           PIC X(1).
+       01  WS-LANG-CHOICE      PIC X(1).
+       01  WS-FILE-IS-OPEN     PIC X(1) VALUE "N".
+           88  WS-IS-OPEN      VALUE "Y".
+       01  WS-DEFAULT-TIPS-EN.
+           05 PIC X(60) VALUE
+               "==============================================".
+           05 PIC X(60) VALUE
+               "  RAVE SAFE: A COBOL HARM REDUCTION GUIDE".
+           05 PIC X(60) VALUE
+               "  Compiled for your safety.  Stay alive.".
+           05 PIC X(60) VALUE
+               "==============================================".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "1. HYDRATE. Water is your best friend.".
+           05 PIC X(60) VALUE
+               "   Sip regularly. Do not chug. Steady intake.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "2. BUDDY SYSTEM. Never rave alone.".
+           05 PIC X(60) VALUE
+               "   Arrive together. Leave together. Always.".
+           05 PIC X(60) VALUE
+               "   Check in every 30 minutes. Every time.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "3. DO NOT INGEST UNKNOWN SUBSTANCES.".
+           05 PIC X(60) VALUE
+               "   You did not bring it? Do not consume it.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "4. TEST YOUR STUFF. Test kits save lives.".
+           05 PIC X(60) VALUE
+               "   Fentanyl strips are cheap. Use them.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "5. KNOW OVERHEATING SIGNS. No sweat = danger.".
+           05 PIC X(60) VALUE
+               "   Cool area. Water on wrists and neck. Help.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "6. PROTECT YOUR HEARING. Earplugs are cool.".
+           05 PIC X(60) VALUE
+               "   Tinnitus is permanent. Good plugs help.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "7. TAKE BREAKS. Sit down. Cool off. Breathe.".
+           05 PIC X(60) VALUE
+               "   Your body is not infinite. Rest is ok.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "8. LOOK OUT FOR OTHERS. Someone struggling?".
+           05 PIC X(60) VALUE
+               "   Ask if ok. Get help. Stay with them.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "9. HAVE AN EXIT PLAN. Know where exits are.".
+           05 PIC X(60) VALUE
+               "   Know how you get home BEFORE you go out.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "10. CONSENT IS EVERYTHING. Always.".
+           05 PIC X(60) VALUE
+               "    No one is entitled to your space. Ever.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "==============================================".
+           05 PIC X(60) VALUE
+               "  Be decent to all entities regardless. ><^".
+           05 PIC X(60) VALUE
+               "  GNU TERRY PRATCHETT".
+           05 PIC X(60) VALUE
+               "==============================================".
+       01  WS-DEFAULT-ARRAY-EN REDEFINES WS-DEFAULT-TIPS-EN.
+           05  WS-DEFAULT-ENTRY-EN PIC X(60) OCCURS 38 TIMES.
+       01  WS-DEFAULT-TIPS-ES.
+           05 PIC X(60) VALUE
+               "==============================================".
+           05 PIC X(60) VALUE
+               "  RAVE SAFE: GUIA COBOL DE REDUCCION DE DANOS".
+           05 PIC X(60) VALUE
+               "  Preparada para tu seguridad.  Sigue con vida.".
+           05 PIC X(60) VALUE
+               "==============================================".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "1. HIDRATATE. El agua es tu mejor amiga.".
+           05 PIC X(60) VALUE
+               "   Bebe con regularidad. No de golpe. Poco a poco.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "2. SISTEMA DE PAREJA. Nunca vayas solo.".
+           05 PIC X(60) VALUE
+               "   Llega junto. Vete junto. Siempre.".
+           05 PIC X(60) VALUE
+               "   Revisense cada 30 minutos. Siempre.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "3. NO CONSUMAS SUSTANCIAS DESCONOCIDAS.".
+           05 PIC X(60) VALUE
+               "   No lo trajiste? No te lo tomes.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "4. PRUEBA TUS SUSTANCIAS. Los kits salvan vidas.".
+           05 PIC X(60) VALUE
+               "   Las tiras de fentanilo son baratas. Usalas.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "5. CONOCE LAS SENALES DE GOLPE DE CALOR.".
+           05 PIC X(60) VALUE
+               "   Zona fresca. Agua en munecas y cuello. Ayuda.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "6. PROTEGE TU AUDICION. Usa tapones.".
+           05 PIC X(60) VALUE
+               "   El tinnitus es permanente. Tapones buenos ayudan.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "7. TOMA DESCANSOS. Sientate. Enfriate. Respira.".
+           05 PIC X(60) VALUE
+               "   Tu cuerpo no es infinito. Descansar esta bien.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "8. CUIDA A LOS DEMAS. Alguien esta mal?".
+           05 PIC X(60) VALUE
+               "   Pregunta si esta bien. Busca ayuda. Quedate.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "9. TEN UN PLAN DE SALIDA. Conoce las salidas.".
+           05 PIC X(60) VALUE
+               "   Sabe como llegaras a casa ANTES de salir.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "10. EL CONSENTIMIENTO LO ES TODO. Siempre.".
+           05 PIC X(60) VALUE
+               "    Nadie tiene derecho a tu espacio. Nunca.".
+           05 PIC X(60) VALUE
+               " ".
+           05 PIC X(60) VALUE
+               "==============================================".
+           05 PIC X(60) VALUE
+               "  Se decente con todo ser, sin excepcion. ><^".
+           05 PIC X(60) VALUE
+               "  GNU TERRY PRATCHETT".
+           05 PIC X(60) VALUE
+               "==============================================".
+       01  WS-DEFAULT-ARRAY-ES REDEFINES WS-DEFAULT-TIPS-ES.
+           05  WS-DEFAULT-ENTRY-ES PIC X(60) OCCURS 38 TIMES.
+       01  WS-LOAD-IDX         PIC 9(2).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM UNTIL WS-DONE
+               PERFORM SHOW-MENU
+               PERFORM PROCESS-CHOICE
+           END-PERFORM.
+           IF WS-IS-OPEN
+               CLOSE TIP-FILE
+           END-IF.
+           STOP RUN.
+       SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "RAVE SAFE TIP MAINTENANCE -- ravetips.dat".
+           DISPLAY "  A  Add a new tip".
+           DISPLAY "  E  Edit an existing tip".
+           DISPLAY "  R  Retire a tip".
+           DISPLAY "  L  Load a default tip set".
+           DISPLAY "  Q  Quit".
+           DISPLAY "Choice: " WITH NO ADVANCING.
+           ACCEPT WS-CHOICE.
+       PROCESS-CHOICE.
+           PERFORM OPEN-TIP-FILE.
+           EVALUATE FUNCTION UPPER-CASE(WS-CHOICE)
+               WHEN "A"
+                   PERFORM ADD-TIP
+               WHEN "E"
+                   PERFORM EDIT-TIP
+               WHEN "R"
+                   PERFORM RETIRE-TIP
+               WHEN "L"
+                   PERFORM LOAD-DEFAULT-TIPS
+               WHEN "Q"
+                   SET WS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "NOT A VALID CHOICE."
+           END-EVALUATE.
+       OPEN-TIP-FILE.
+           IF NOT WS-IS-OPEN
+               OPEN I-O TIP-FILE
+               IF WS-TIP-STATUS = "35"
+                   OPEN OUTPUT TIP-FILE
+                   CLOSE TIP-FILE
+                   OPEN I-O TIP-FILE
+               END-IF
+               SET WS-IS-OPEN TO TRUE
+           END-IF.
+       ADD-TIP.
+           DISPLAY "LANGUAGE CODE (EN, ES, ...): " WITH NO ADVANCING.
+           ACCEPT TIP-LANG.
+           DISPLAY "TIP NUMBER (01-99): " WITH NO ADVANCING.
+           ACCEPT TIP-NUMBER.
+           DISPLAY "TIP TEXT: " WITH NO ADVANCING.
+           ACCEPT TIP-TEXT.
+           SET TIP-IS-ACTIVE TO TRUE.
+           WRITE TIP-RECORD
+               INVALID KEY
+                   DISPLAY "TIP " TIP-LANG "/" TIP-NUMBER
+                       " ALREADY EXISTS."
+               NOT INVALID KEY
+                   DISPLAY "TIP " TIP-LANG "/" TIP-NUMBER " ADDED."
+           END-WRITE.
+       EDIT-TIP.
+           DISPLAY "LANGUAGE CODE OF TIP TO EDIT: " WITH NO ADVANCING.
+           ACCEPT TIP-LANG.
+           DISPLAY "TIP NUMBER TO EDIT: " WITH NO ADVANCING.
+           ACCEPT TIP-NUMBER.
+           READ TIP-FILE
+               INVALID KEY
+                   DISPLAY "TIP " TIP-LANG "/" TIP-NUMBER
+                       " NOT FOUND."
+               NOT INVALID KEY
+                   DISPLAY "NEW TEXT: " WITH NO ADVANCING
+                   ACCEPT TIP-TEXT
+                   REWRITE TIP-RECORD
+                   DISPLAY "TIP " TIP-LANG "/" TIP-NUMBER " UPDATED."
+           END-READ.
+       RETIRE-TIP.
+           DISPLAY "LANGUAGE CODE OF TIP TO RETIRE: "
+               WITH NO ADVANCING.
+           ACCEPT TIP-LANG.
+           DISPLAY "TIP NUMBER TO RETIRE: " WITH NO ADVANCING.
+           ACCEPT TIP-NUMBER.
+           READ TIP-FILE
+               INVALID KEY
+                   DISPLAY "TIP " TIP-LANG "/" TIP-NUMBER
+                       " NOT FOUND."
+               NOT INVALID KEY
+                   SET TIP-IS-RETIRED TO TRUE
+                   REWRITE TIP-RECORD
+                   DISPLAY "TIP " TIP-LANG "/" TIP-NUMBER " RETIRED."
+           END-READ.
+       LOAD-DEFAULT-TIPS.
+           DISPLAY "LOAD WHICH DEFAULT SET -- E)NGLISH OR S)PANISH: "
+               WITH NO ADVANCING.
+           ACCEPT WS-LANG-CHOICE.
+           EVALUATE FUNCTION UPPER-CASE(WS-LANG-CHOICE)
+               WHEN "E"
+                   MOVE "EN" TO TIP-LANG
+                   PERFORM VARYING WS-LOAD-IDX FROM 1 BY 1
+                       UNTIL WS-LOAD-IDX > 38
+                       MOVE WS-LOAD-IDX TO TIP-NUMBER
+                       MOVE WS-DEFAULT-ENTRY-EN(WS-LOAD-IDX)
+                           TO TIP-TEXT
+                       SET TIP-IS-ACTIVE TO TRUE
+                       WRITE TIP-RECORD
+                           INVALID KEY
+                               REWRITE TIP-RECORD
+                       END-WRITE
+                   END-PERFORM
+                   DISPLAY "DEFAULT ENGLISH TIP SET LOADED."
+               WHEN "S"
+                   MOVE "ES" TO TIP-LANG
+                   PERFORM VARYING WS-LOAD-IDX FROM 1 BY 1
+                       UNTIL WS-LOAD-IDX > 38
+                       MOVE WS-LOAD-IDX TO TIP-NUMBER
+                       MOVE WS-DEFAULT-ENTRY-ES(WS-LOAD-IDX)
+                           TO TIP-TEXT
+                       SET TIP-IS-ACTIVE TO TRUE
+                       WRITE TIP-RECORD
+                           INVALID KEY
+                               REWRITE TIP-RECORD
+                       END-WRITE
+                   END-PERFORM
+                   DISPLAY "DEFAULT SPANISH TIP SET LOADED."
+               WHEN OTHER
+                   DISPLAY "NOT A VALID LANGUAGE CHOICE."
+           END-EVALUATE.
