@@ -1,119 +1,159 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. RAVE-SAFE.
+       PROGRAM-ID. RAVE-SAFE IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIP-FILE ASSIGN TO "ravetips.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TIP-KEY
+               FILE STATUS IS WS-TIP-STATUS.
+           SELECT OPTIONAL RAVE-CTL-FILE ASSIGN TO "ravectl.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT RAVE-LOG-FILE ASSIGN TO "ravesafe.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TIP-FILE.
+       COPY "tiprec".
+       FD  RAVE-CTL-FILE.
+       01  RAVE-CTL-RECORD     PIC X(80).
+       FD  RAVE-LOG-FILE.
+       01  RAVE-LOG-RECORD     PIC X(80).
        WORKING-STORAGE SECTION.
+       COPY "ansiclr".
+       01  WS-LOG-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-LOG-LINE         PIC X(80).
+       01  WS-RUN-TIMESTAMP    PIC 9(14).
+       01  WS-RUN-DATE         PIC 9(8).
+       01  WS-RUN-TIME         PIC 9(6).
+       01  WS-TIP-STATUS       PIC X(2).
+       01  WS-CTL-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-CTL-FIELDS.
+           05  WS-CTL-LANG     PIC X(2).
+           05  WS-CTL-COLOR-MODE PIC X(1).
+       01  WS-LANGUAGE         PIC X(2) VALUE "EN".
+       01  WS-COLOR-MODE-FLAG  PIC X(1) VALUE "Y".
+           88  WS-COLOR-ON     VALUE "Y".
+           88  WS-COLOR-OFF    VALUE "N".
        01  WS-TIP-COUNT        PIC 9(2) VALUE 0.
-       01  WS-COLOR-R          PIC 9(3).
-       01  WS-COLOR-G          PIC 9(3).
-       01  WS-COLOR-B          PIC 9(3).
-       01  WS-HUE              PIC 9(3) VALUE 0.
+       01  WS-LOAD-COUNT       PIC 9(2) VALUE 0.
+       01  WS-MORE-TIPS-FLAG   PIC X(1) VALUE "Y".
+           88  WS-MORE-TIPS    VALUE "Y" FALSE "N".
        01  WS-CHAR-IDX         PIC 9(3).
        01  WS-CHAR-LEN         PIC 9(3).
        01  WS-ONE-CHAR         PIC X(1).
-       01  WS-ESC              PIC X(1) VALUE X"1B".
        01  WS-PRINT-BUF        PIC X(60).
-       01  WS-TIPS.
-           05 WS-TIP-TABLE.
-               10 PIC X(60) VALUE
-               "==============================================".
-               10 PIC X(60) VALUE
-               "  RAVE SAFE: A COBOL HARM REDUCTION GUIDE".
-               10 PIC X(60) VALUE
-               "  Compiled for your safety.  Stay alive.".
-               10 PIC X(60) VALUE
-               "==============================================".
-               10 PIC X(60) VALUE
-               " ".
-               10 PIC X(60) VALUE
-               "1. HYDRATE. Water is your best friend.".
-               10 PIC X(60) VALUE
-               "   Sip regularly. Do not chug. Steady intake.".
-               10 PIC X(60) VALUE
-               " ".
-               10 PIC X(60) VALUE
-               "2. BUDDY SYSTEM. Never rave alone.".
-               10 PIC X(60) VALUE
-               "   Arrive together. Leave together. Always.".
-               10 PIC X(60) VALUE
-               "   Check in every 30 minutes. Every time.".
-               10 PIC X(60) VALUE
-               " ".
-               10 PIC X(60) VALUE
-               "3. DO NOT INGEST UNKNOWN SUBSTANCES.".
-               10 PIC X(60) VALUE
-               "   You did not bring it? Do not consume it.".
-               10 PIC X(60) VALUE
-               " ".
-               10 PIC X(60) VALUE
-               "4. TEST YOUR STUFF. Test kits save lives.".
-               10 PIC X(60) VALUE
-               "   Fentanyl strips are cheap. Use them.".
-               10 PIC X(60) VALUE
-               " ".
-               10 PIC X(60) VALUE
-               "5. KNOW OVERHEATING SIGNS. No sweat = danger.".
-               10 PIC X(60) VALUE
-               "   Cool area. Water on wrists and neck. Help.".
-               10 PIC X(60) VALUE
-               " ".
-               10 PIC X(60) VALUE
-               "6. PROTECT YOUR HEARING. Earplugs are cool.".
-               10 PIC X(60) VALUE
-               "   Tinnitus is permanent. Good plugs help.".
-               10 PIC X(60) VALUE
-               " ".
-               10 PIC X(60) VALUE
-               "7. TAKE BREAKS. Sit down. Cool off. Breathe.".
-               10 PIC X(60) VALUE
-               "   Your body is not infinite. Rest is ok.".
-               10 PIC X(60) VALUE
-               " ".
-               10 PIC X(60) VALUE
-               "8. LOOK OUT FOR OTHERS. Someone struggling?".
-               10 PIC X(60) VALUE
-               "   Ask if ok. Get help. Stay with them.".
-               10 PIC X(60) VALUE
-               " ".
-               10 PIC X(60) VALUE
-               "9. HAVE AN EXIT PLAN. Know where exits are.".
-               10 PIC X(60) VALUE
-               "   Know how you get home BEFORE you go out.".
-               10 PIC X(60) VALUE
-               " ".
-               10 PIC X(60) VALUE
-               "10. CONSENT IS EVERYTHING. Always.".
-               10 PIC X(60) VALUE
-               "    No one is entitled to your space. Ever.".
-               10 PIC X(60) VALUE
-               " ".
-               10 PIC X(60) VALUE
-               "==============================================".
-               10 PIC X(60) VALUE
-               "  Be decent to all entities regardless. ><^".
-               10 PIC X(60) VALUE
-               "  GNU TERRY PRATCHETT".
-               10 PIC X(60) VALUE
-               "==============================================".
-           05 WS-TIP-ARRAY REDEFINES WS-TIP-TABLE.
-               10 WS-TIP-ENTRY PIC X(60)
-                   OCCURS 38 TIMES.
+       01  WS-LOADED-TIPS.
+           05  WS-LOADED-ENTRY PIC X(60) OCCURS 99 TIMES.
        PROCEDURE DIVISION.
        MAIN-PARA.
+           PERFORM READ-RUN-PARAMETERS.
+           PERFORM LOAD-ACTIVE-TIPS.
+           IF WS-LOAD-COUNT = 0
+               DISPLAY "NO ACTIVE '" WS-LANGUAGE
+                   "' TIPS FOUND IN ravetips.dat."
+               DISPLAY "RUN TIP-MAINT AND CHOOSE 'L' TO LOAD A "
+                   "DEFAULT TIP SET, THEN TRY AGAIN."
+               PERFORM WRITE-USAGE-LOG
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM WRITE-USAGE-LOG.
            DISPLAY " ".
-           MOVE 0 TO WS-HUE.
+           MOVE 0 TO ANSI-HUE.
            PERFORM VARYING WS-TIP-COUNT FROM 1 BY 1
-               UNTIL WS-TIP-COUNT > 38
-               MOVE WS-TIP-ENTRY(WS-TIP-COUNT)
+               UNTIL WS-TIP-COUNT > WS-LOAD-COUNT
+               MOVE WS-LOADED-ENTRY(WS-TIP-COUNT)
                    TO WS-PRINT-BUF
                PERFORM PRINT-RAINBOW-LINE
-               ADD 8 TO WS-HUE
-               IF WS-HUE > 359
-                   SUBTRACT 360 FROM WS-HUE
+               ADD 8 TO ANSI-HUE
+               IF ANSI-HUE > 359
+                   SUBTRACT 360 FROM ANSI-HUE
                END-IF
            END-PERFORM.
            DISPLAY " ".
-           DISPLAY WS-ESC "[0m" WITH NO ADVANCING.
-           STOP RUN.
+           IF WS-COLOR-ON
+               DISPLAY ANSI-ESC "[0m" WITH NO ADVANCING
+           END-IF.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+       READ-RUN-PARAMETERS.
+           OPEN INPUT RAVE-CTL-FILE.
+           IF WS-CTL-FILE-STATUS = "00"
+               READ RAVE-CTL-FILE INTO WS-CTL-FIELDS
+               IF WS-CTL-FILE-STATUS = "00"
+                   AND WS-CTL-LANG NOT = SPACES
+                   MOVE WS-CTL-LANG TO WS-LANGUAGE
+               END-IF
+               IF WS-CTL-FILE-STATUS = "00"
+                   AND WS-CTL-COLOR-MODE = "N"
+                   SET WS-COLOR-OFF TO TRUE
+               END-IF
+               IF WS-CTL-FILE-STATUS = "00"
+                   AND WS-CTL-COLOR-MODE = "2"
+                   SET ANSI-CAP-256 TO TRUE
+               END-IF
+           END-IF.
+           IF WS-COLOR-OFF
+               SET ANSI-CAP-NONE TO TRUE
+           ELSE
+               IF NOT ANSI-CAP-256
+                   SET ANSI-CAP-TRUE TO TRUE
+               END-IF
+           END-IF.
+           CLOSE RAVE-CTL-FILE.
+       LOAD-ACTIVE-TIPS.
+           OPEN INPUT TIP-FILE.
+           IF WS-TIP-STATUS NOT = "00"
+               CLOSE TIP-FILE
+           ELSE
+               MOVE WS-LANGUAGE TO TIP-LANG
+               MOVE 1 TO TIP-NUMBER
+               START TIP-FILE KEY IS NOT LESS THAN TIP-KEY
+                   INVALID KEY
+                       SET WS-MORE-TIPS TO FALSE
+               END-START
+               PERFORM UNTIL NOT WS-MORE-TIPS
+                   READ TIP-FILE NEXT RECORD
+                       AT END
+                           SET WS-MORE-TIPS TO FALSE
+                       NOT AT END
+                           IF TIP-LANG NOT = WS-LANGUAGE
+                               SET WS-MORE-TIPS TO FALSE
+                           ELSE
+                               IF TIP-IS-ACTIVE
+                                   ADD 1 TO WS-LOAD-COUNT
+                                   MOVE TIP-TEXT TO
+                                       WS-LOADED-ENTRY(WS-LOAD-COUNT)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TIP-FILE
+           END-IF.
+       WRITE-USAGE-LOG.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE SPACES TO WS-LOG-LINE.
+           STRING WS-RUN-DATE DELIMITED SIZE
+               " " DELIMITED SIZE
+               WS-RUN-TIME DELIMITED SIZE
+               " LANG=" DELIMITED SIZE
+               WS-LANGUAGE DELIMITED SIZE
+               " COLOR=" DELIMITED SIZE
+               ANSI-CAP-FLAG DELIMITED SIZE
+               " TIPS=" DELIMITED SIZE
+               WS-LOAD-COUNT DELIMITED SIZE
+               INTO WS-LOG-LINE.
+           OPEN EXTEND RAVE-LOG-FILE.
+           IF WS-LOG-FILE-STATUS = "05" OR WS-LOG-FILE-STATUS = "35"
+               OPEN OUTPUT RAVE-LOG-FILE
+           END-IF.
+           WRITE RAVE-LOG-RECORD FROM WS-LOG-LINE.
+           CLOSE RAVE-LOG-FILE.
        PRINT-RAINBOW-LINE.
            MOVE FUNCTION LENGTH(
                FUNCTION TRIM(WS-PRINT-BUF))
@@ -121,55 +161,25 @@
            IF WS-CHAR-LEN < 2
                DISPLAY " "
            ELSE
-               PERFORM VARYING WS-CHAR-IDX
-                   FROM 1 BY 1
-                   UNTIL WS-CHAR-IDX > WS-CHAR-LEN
-                   PERFORM CALC-RAINBOW-COLOR
-                   MOVE WS-PRINT-BUF(WS-CHAR-IDX:1)
-                       TO WS-ONE-CHAR
-                   DISPLAY WS-ESC "[38;2;"
-                       WS-COLOR-R ";"
-                       WS-COLOR-G ";"
-                       WS-COLOR-B "m"
-                       WS-ONE-CHAR
-                       WITH NO ADVANCING
-                   ADD 4 TO WS-HUE
-                   IF WS-HUE > 359
-                       SUBTRACT 360 FROM WS-HUE
-                   END-IF
-               END-PERFORM
-               DISPLAY " "
+               IF WS-COLOR-OFF
+                   DISPLAY WS-PRINT-BUF(1:WS-CHAR-LEN)
+               ELSE
+                   PERFORM VARYING WS-CHAR-IDX
+                       FROM 1 BY 1
+                       UNTIL WS-CHAR-IDX > WS-CHAR-LEN
+                       PERFORM ANSI-CALC-RGB-FROM-HUE
+                       PERFORM ANSI-BUILD-SEQ-FROM-RGB
+                       MOVE WS-PRINT-BUF(WS-CHAR-IDX:1)
+                           TO WS-ONE-CHAR
+                       DISPLAY ANSI-SEQ-BUF(1:ANSI-SEQ-LEN - 1)
+                           WS-ONE-CHAR
+                           WITH NO ADVANCING
+                       ADD 4 TO ANSI-HUE
+                       IF ANSI-HUE > 359
+                           SUBTRACT 360 FROM ANSI-HUE
+                       END-IF
+                   END-PERFORM
+                   DISPLAY " "
+               END-IF
            END-IF.
-       CALC-RAINBOW-COLOR.
-           EVALUATE TRUE
-               WHEN WS-HUE < 60
-                   MOVE 255 TO WS-COLOR-R
-                   COMPUTE WS-COLOR-G =
-                       (WS-HUE * 255) / 60
-                   MOVE 0 TO WS-COLOR-B
-               WHEN WS-HUE < 120
-                   COMPUTE WS-COLOR-R =
-                       ((120 - WS-HUE) * 255) / 60
-                   MOVE 255 TO WS-COLOR-G
-                   MOVE 0 TO WS-COLOR-B
-               WHEN WS-HUE < 180
-                   MOVE 0 TO WS-COLOR-R
-                   MOVE 255 TO WS-COLOR-G
-                   COMPUTE WS-COLOR-B =
-                       ((WS-HUE - 120) * 255) / 60
-               WHEN WS-HUE < 240
-                   MOVE 0 TO WS-COLOR-R
-                   COMPUTE WS-COLOR-G =
-                       ((240 - WS-HUE) * 255) / 60
-                   MOVE 255 TO WS-COLOR-B
-               WHEN WS-HUE < 300
-                   COMPUTE WS-COLOR-R =
-                       ((WS-HUE - 240) * 255) / 60
-                   MOVE 0 TO WS-COLOR-G
-                   MOVE 255 TO WS-COLOR-B
-               WHEN OTHER
-                   MOVE 255 TO WS-COLOR-R
-                   MOVE 0 TO WS-COLOR-G
-                   COMPUTE WS-COLOR-B =
-                       ((360 - WS-HUE) * 255) / 60
-           END-EVALUATE.
+       COPY "ansiclrp".
