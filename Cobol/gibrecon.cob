@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GIB-RECON-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GIB-FILE ASSIGN TO "gibberish.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GIB-STATUS.
+           SELECT GIB-RECON-RPT ASSIGN TO "gibrecon.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GIB-FILE.
+       COPY "gibrec".
+       FD  GIB-RECON-RPT.
+       01  GIB-RECON-LINE      PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-GIB-STATUS       PIC X(2).
+       01  WS-EOF-FLAG         PIC X(1) VALUE "N".
+           88  WS-EOF          VALUE "Y".
+       01  WS-HEADER-FLAG      PIC X(1) VALUE "N".
+           88  WS-HEADER-FOUND VALUE "Y".
+       01  WS-TRAILER-FLAG     PIC X(1) VALUE "N".
+           88  WS-TRAILER-FOUND   VALUE "Y".
+       01  WS-DETAIL-COUNT     PIC 9(4) VALUE 0.
+       01  WS-HDR-RUN-DATE-SV  PIC 9(8).
+       01  WS-HDR-SEED-SV      PIC 9(18).
+       01  WS-HDR-REQ-LINES-SV PIC 9(4).
+       01  WS-TRL-LINES-SV     PIC 9(4).
+       01  WS-TRL-END-DATE-SV  PIC 9(8).
+       01  WS-TRL-END-TIME-SV  PIC 9(6).
+       01  WS-RECON-FLAG       PIC X(1) VALUE "Y".
+           88  WS-RECON-PASS   VALUE "Y".
+       01  WS-OUT-LINE         PIC X(80).
+       01  WS-COUNT-DISPLAY    PIC ZZZZZZZZ9.
+       01  WS-YES-NO           PIC X(3).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT GIB-FILE.
+           OPEN OUTPUT GIB-RECON-RPT.
+           IF WS-GIB-STATUS = "00"
+               PERFORM SCAN-GIB-FILE
+               CLOSE GIB-FILE
+               PERFORM VALIDATE-TOTALS
+               PERFORM WRITE-REPORT
+           ELSE
+               PERFORM WRITE-FILE-NOT-FOUND
+           END-IF.
+           CLOSE GIB-RECON-RPT.
+           DISPLAY "RECONCILIATION REPORT WRITTEN: gibrecon.rpt".
+           STOP RUN.
+       WRITE-FILE-NOT-FOUND.
+           MOVE "GIBBERISH.TXT RECONCILIATION REPORT" TO WS-OUT-LINE.
+           WRITE GIB-RECON-LINE FROM WS-OUT-LINE.
+           MOVE SPACES TO WS-OUT-LINE.
+           WRITE GIB-RECON-LINE FROM WS-OUT-LINE.
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "*** EXCEPTION: gibberish.txt NOT FOUND (STATUS="
+               DELIMITED SIZE
+               WS-GIB-STATUS DELIMITED SIZE
+               ") -- NO RECONCILIATION PERFORMED ***" DELIMITED SIZE
+               INTO WS-OUT-LINE.
+           WRITE GIB-RECON-LINE FROM WS-OUT-LINE.
+       SCAN-GIB-FILE.
+           PERFORM READ-GIB-RECORD.
+           PERFORM UNTIL WS-EOF
+               EVALUATE TRUE
+                   WHEN GIB-REC-IS-HEADER
+                       PERFORM CAPTURE-HEADER
+                   WHEN GIB-REC-IS-DETAIL
+                       ADD 1 TO WS-DETAIL-COUNT
+                   WHEN GIB-REC-IS-TRAILER
+                       PERFORM CAPTURE-TRAILER
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               PERFORM READ-GIB-RECORD
+           END-PERFORM.
+       READ-GIB-RECORD.
+           READ GIB-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       CAPTURE-HEADER.
+           SET WS-HEADER-FOUND TO TRUE.
+           MOVE GIB-HDR-RUN-DATE TO WS-HDR-RUN-DATE-SV.
+           MOVE GIB-HDR-SEED TO WS-HDR-SEED-SV.
+           MOVE GIB-HDR-REQ-LINES TO WS-HDR-REQ-LINES-SV.
+       CAPTURE-TRAILER.
+           SET WS-TRAILER-FOUND TO TRUE.
+           MOVE GIB-TRL-LINES-WRITTEN TO WS-TRL-LINES-SV.
+           MOVE GIB-TRL-END-DATE TO WS-TRL-END-DATE-SV.
+           MOVE GIB-TRL-END-TIME TO WS-TRL-END-TIME-SV.
+       VALIDATE-TOTALS.
+           SET WS-RECON-PASS TO TRUE.
+           IF NOT WS-HEADER-FOUND
+               MOVE "N" TO WS-RECON-FLAG
+           END-IF.
+           IF NOT WS-TRAILER-FOUND
+               MOVE "N" TO WS-RECON-FLAG
+           END-IF.
+           IF WS-HEADER-FOUND
+               AND WS-DETAIL-COUNT NOT = WS-HDR-REQ-LINES-SV
+               MOVE "N" TO WS-RECON-FLAG
+           END-IF.
+           IF WS-TRAILER-FOUND
+               AND WS-DETAIL-COUNT NOT = WS-TRL-LINES-SV
+               MOVE "N" TO WS-RECON-FLAG
+           END-IF.
+       WRITE-REPORT.
+           MOVE "GIBBERISH.TXT RECONCILIATION REPORT" TO WS-OUT-LINE.
+           WRITE GIB-RECON-LINE FROM WS-OUT-LINE.
+           MOVE SPACES TO WS-OUT-LINE.
+           WRITE GIB-RECON-LINE FROM WS-OUT-LINE.
+           PERFORM SET-YES-NO-HEADER.
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "HEADER RECORD FOUND: " DELIMITED SIZE
+               WS-YES-NO DELIMITED SIZE
+               INTO WS-OUT-LINE.
+           WRITE GIB-RECON-LINE FROM WS-OUT-LINE.
+           PERFORM SET-YES-NO-TRAILER.
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "TRAILER RECORD FOUND: " DELIMITED SIZE
+               WS-YES-NO DELIMITED SIZE
+               INTO WS-OUT-LINE.
+           WRITE GIB-RECON-LINE FROM WS-OUT-LINE.
+           MOVE WS-DETAIL-COUNT TO WS-COUNT-DISPLAY.
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "DETAIL RECORDS READ: " DELIMITED SIZE
+               WS-COUNT-DISPLAY DELIMITED SIZE
+               INTO WS-OUT-LINE.
+           WRITE GIB-RECON-LINE FROM WS-OUT-LINE.
+           IF WS-HEADER-FOUND
+               MOVE WS-HDR-REQ-LINES-SV TO WS-COUNT-DISPLAY
+               MOVE SPACES TO WS-OUT-LINE
+               STRING "HEADER REQUESTED LINES: " DELIMITED SIZE
+                   WS-COUNT-DISPLAY DELIMITED SIZE
+                   INTO WS-OUT-LINE
+               WRITE GIB-RECON-LINE FROM WS-OUT-LINE
+           END-IF.
+           IF WS-TRAILER-FOUND
+               MOVE WS-TRL-LINES-SV TO WS-COUNT-DISPLAY
+               MOVE SPACES TO WS-OUT-LINE
+               STRING "TRAILER LINES WRITTEN: " DELIMITED SIZE
+                   WS-COUNT-DISPLAY DELIMITED SIZE
+                   INTO WS-OUT-LINE
+               WRITE GIB-RECON-LINE FROM WS-OUT-LINE
+           END-IF.
+           MOVE SPACES TO WS-OUT-LINE.
+           WRITE GIB-RECON-LINE FROM WS-OUT-LINE.
+           MOVE SPACES TO WS-OUT-LINE.
+           IF WS-RECON-PASS
+               STRING "RECONCILIATION: PASS -- FILE IS COMPLETE"
+                   DELIMITED SIZE
+                   INTO WS-OUT-LINE
+           ELSE
+               STRING "RECONCILIATION: *** FAIL -- SEE EXCEPTIONS"
+                   DELIMITED SIZE
+                   " BELOW ***" DELIMITED SIZE
+                   INTO WS-OUT-LINE
+           END-IF.
+           WRITE GIB-RECON-LINE FROM WS-OUT-LINE.
+           IF NOT WS-RECON-PASS
+               PERFORM WRITE-EXCEPTIONS
+           END-IF.
+       SET-YES-NO-HEADER.
+           IF WS-HEADER-FOUND
+               MOVE "YES" TO WS-YES-NO
+           ELSE
+               MOVE "NO" TO WS-YES-NO
+           END-IF.
+       SET-YES-NO-TRAILER.
+           IF WS-TRAILER-FOUND
+               MOVE "YES" TO WS-YES-NO
+           ELSE
+               MOVE "NO" TO WS-YES-NO
+           END-IF.
+       WRITE-EXCEPTIONS.
+           IF NOT WS-HEADER-FOUND
+               MOVE "  *** NO HEADER RECORD -- FILE MAY BE TRUNCATED"
+                   TO WS-OUT-LINE
+               WRITE GIB-RECON-LINE FROM WS-OUT-LINE
+           END-IF.
+           IF NOT WS-TRAILER-FOUND
+               MOVE "  *** NO TRAILER RECORD -- RUN DID NOT COMPLETE"
+                   TO WS-OUT-LINE
+               WRITE GIB-RECON-LINE FROM WS-OUT-LINE
+           END-IF.
+           IF WS-HEADER-FOUND
+               AND WS-DETAIL-COUNT NOT = WS-HDR-REQ-LINES-SV
+               MOVE SPACES TO WS-OUT-LINE
+               STRING "  *** DETAIL COUNT DOES NOT MATCH HEADER"
+                   DELIMITED SIZE
+                   " REQUESTED LINES" DELIMITED SIZE
+                   INTO WS-OUT-LINE
+               WRITE GIB-RECON-LINE FROM WS-OUT-LINE
+           END-IF.
+           IF WS-TRAILER-FOUND
+               AND WS-DETAIL-COUNT NOT = WS-TRL-LINES-SV
+               MOVE SPACES TO WS-OUT-LINE
+               STRING "  *** DETAIL COUNT DOES NOT MATCH TRAILER"
+                   DELIMITED SIZE
+                   " LINES WRITTEN" DELIMITED SIZE
+                   INTO WS-OUT-LINE
+               WRITE GIB-RECON-LINE FROM WS-OUT-LINE
+           END-IF.
